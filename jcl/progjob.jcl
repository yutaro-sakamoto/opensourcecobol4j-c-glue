@@ -0,0 +1,40 @@
+//PROGJOB  JOB  (ACCTNO),'CUSTOMER NAME BATCH',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS PROG AGAINST THE DAILY CUSTOMER-NAME FILE, THEN ONLY
+//* PRINTS THE AUDIT LOG AND SUMMARY REPORT PROG PRODUCED IF
+//* PROG ITSELF COMPLETED CLEANLY (RETURN CODE 0).  A BAD
+//* CALL "init"/CALL "destroy" ABENDS PROG WITH RC=16, WHICH
+//* SKIPS STEP2 AND STEP3 BELOW.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=PROG
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTLCARD  DD   DSN=PROD.CUSTNAME.CTLCARD,DISP=SHR
+//CUSTIN   DD   DSN=PROD.CUSTNAME.DAILY,DISP=SHR
+//AUDITLOG DD   DSN=PROD.CUSTNAME.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUMRPT   DD   DSN=PROD.CUSTNAME.SUMRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESTART  DD   DSN=PROD.CUSTNAME.RESTART,DISP=SHR
+//ERRFILE  DD   DSN=PROD.CUSTNAME.ERRFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------
+//* PRINT THE AUDIT LOG ONLY IF STEP1 ENDED WITH RC=0
+//*--------------------------------------------------------------
+//STEP2    EXEC PGM=IEBGENER,COND=(0,NE,STEP1)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.CUSTNAME.AUDITLOG,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//*--------------------------------------------------------------
+//* PRINT THE SUMMARY REPORT ONLY IF STEP1 ENDED WITH RC=0
+//*--------------------------------------------------------------
+//STEP3    EXEC PGM=IEBGENER,COND=(0,NE,STEP1)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.CUSTNAME.SUMRPT,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
