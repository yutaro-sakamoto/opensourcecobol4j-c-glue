@@ -0,0 +1,68 @@
+//*--------------------------------------------------------------
+//* HIGH-VOLUME (FAN-OUT) VARIANT OF PROGJOB.
+//*
+//* A single COBOL batch program cannot run its own paragraphs in
+//* parallel, so the fan-out happens at the JCL level: this deck is
+//* four independent jobs, one per partition, that read the SAME
+//* CUSTIN file and CTLCARD-PARTn control card but only act on the
+//* records that belong to their partition (PROG skips every record
+//* where record-number MOD partition-count <> partition-id).  Submit
+//* all four jobs together so the scheduler runs them concurrently
+//* across separate initiators instead of PROG serializing every
+//* init/destroy pair in one flow of control.
+//*
+//* Each partition's control card must set CTL-HIGH-VOLUME-FLAG='Y',
+//* CTL-PARTITION-COUNT=4, and CTL-PARTITION-ID to 0/1/2/3 respectively.
+//*--------------------------------------------------------------
+//PROGP0   JOB  (ACCTNO),'CUSTNAME PART 0',CLASS=A,MSGCLASS=X
+//STEP1    EXEC PGM=PROG
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTLCARD  DD   DSN=PROD.CUSTNAME.CTLCARD.PART0,DISP=SHR
+//CUSTIN   DD   DSN=PROD.CUSTNAME.DAILY,DISP=SHR
+//AUDITLOG DD   DSN=PROD.CUSTNAME.AUDITLOG.PART0,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUMRPT   DD   DSN=PROD.CUSTNAME.SUMRPT.PART0,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESTART  DD   DSN=PROD.CUSTNAME.RESTART.PART0,DISP=SHR
+//ERRFILE  DD   DSN=PROD.CUSTNAME.ERRFILE.PART0,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//PROGP1   JOB  (ACCTNO),'CUSTNAME PART 1',CLASS=A,MSGCLASS=X
+//STEP1    EXEC PGM=PROG
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTLCARD  DD   DSN=PROD.CUSTNAME.CTLCARD.PART1,DISP=SHR
+//CUSTIN   DD   DSN=PROD.CUSTNAME.DAILY,DISP=SHR
+//AUDITLOG DD   DSN=PROD.CUSTNAME.AUDITLOG.PART1,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUMRPT   DD   DSN=PROD.CUSTNAME.SUMRPT.PART1,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESTART  DD   DSN=PROD.CUSTNAME.RESTART.PART1,DISP=SHR
+//ERRFILE  DD   DSN=PROD.CUSTNAME.ERRFILE.PART1,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//PROGP2   JOB  (ACCTNO),'CUSTNAME PART 2',CLASS=A,MSGCLASS=X
+//STEP1    EXEC PGM=PROG
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTLCARD  DD   DSN=PROD.CUSTNAME.CTLCARD.PART2,DISP=SHR
+//CUSTIN   DD   DSN=PROD.CUSTNAME.DAILY,DISP=SHR
+//AUDITLOG DD   DSN=PROD.CUSTNAME.AUDITLOG.PART2,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUMRPT   DD   DSN=PROD.CUSTNAME.SUMRPT.PART2,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESTART  DD   DSN=PROD.CUSTNAME.RESTART.PART2,DISP=SHR
+//ERRFILE  DD   DSN=PROD.CUSTNAME.ERRFILE.PART2,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//PROGP3   JOB  (ACCTNO),'CUSTNAME PART 3',CLASS=A,MSGCLASS=X
+//STEP1    EXEC PGM=PROG
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTLCARD  DD   DSN=PROD.CUSTNAME.CTLCARD.PART3,DISP=SHR
+//CUSTIN   DD   DSN=PROD.CUSTNAME.DAILY,DISP=SHR
+//AUDITLOG DD   DSN=PROD.CUSTNAME.AUDITLOG.PART3,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUMRPT   DD   DSN=PROD.CUSTNAME.SUMRPT.PART3,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESTART  DD   DSN=PROD.CUSTNAME.RESTART.PART3,DISP=SHR
+//ERRFILE  DD   DSN=PROD.CUSTNAME.ERRFILE.PART3,
+//             DISP=(MOD,CATLG,CATLG),SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
