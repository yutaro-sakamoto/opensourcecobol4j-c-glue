@@ -1,13 +1,461 @@
            identification division.
               program-id.  prog.
+           environment division.
+           input-output section.
+           file-control.
+               select control-file assign to "CTLCARD"
+                   organization line sequential
+                   file status is ws-control-status.
+               select customer-file assign to "CUSTIN"
+                   organization line sequential
+                   file status is ws-customer-status.
+               select audit-file assign to "AUDITLOG"
+                   organization line sequential
+                   file status is ws-audit-status.
+               select report-file assign to "SUMRPT"
+                   organization line sequential
+                   file status is ws-report-status.
+               select restart-file assign to "RESTART"
+                   organization line sequential
+                   file status is ws-restart-status.
+               select error-file assign to "ERRFILE"
+                   organization line sequential
+                   file status is ws-error-status.
            data division.
+           file section.
+           fd  control-file.
+           01  control-record.
+               05  ctl-a                     pic 9(5).
+               05  ctl-b                     pic 9(5).
+               05  ctl-checkpoint-interval    pic 9(5).
+               05  ctl-partition-count        pic 9(3).
+               05  ctl-partition-id           pic 9(3).
+               05  ctl-high-volume-flag       pic x(01).
+               05  filler                     pic x(58).
+
+           fd  customer-file.
+           01  customer-record.
+               copy "smalldata.cpy".
+
+           fd  audit-file.
+           01  audit-record.
+               05  aud-timestamp              pic x(21).
+               05  aud-a                      pic 9(5).
+               05  aud-b                      pic 9(5).
+               copy "smalldata.cpy"
+                   replacing ==cust-id==      by ==aud-cust-id==
+                             ==rec-type==     by ==aud-rec-type==
+                             ==first-name==   by ==aud-first-name==
+                             ==second-name==  by ==aud-second-name==.
+               05  aud-i                      pic 9(5).
+               05  aud-status                 pic x(04).
+
+           fd  report-file.
+           01  rpt-line                      pic x(80).
+
+           fd  restart-file.
+           01  restart-record.
+               05  rst-last-i                 pic 9(5).
+               05  rst-record-count           pic 9(9).
+               05  filler                     pic x(66).
+
+           fd  error-file.
+           01  error-record.
+               05  err-timestamp              pic x(21).
+               05  err-call-name              pic x(08).
+               05  err-return-code            pic s9(9).
+               05  err-cust-id                pic 9(9).
+               05  err-i                      pic 9(5).
+               05  err-message                pic x(40).
+
            working-storage section.
-           01 a pic 9(5) usage binary value 12345.
-           01 b pic 9(5) usage binary value 1024.
-           01 i pic 9(5) usage binary value 22.
-           01 small-data. 
-             03 first-name pic x(10) value "Taro" & X'00'.
-             03 second-name pic x(10) value "Yamada" & X'00'.
+           01  a                              pic 9(5) usage binary.
+           01  b                              pic 9(5) usage binary.
+           01  i                              pic 9(5) usage binary.
+           01  small-data.
+               copy "smalldata.cpy".
+
+           01  ws-clean-first-name            pic x(10).
+           01  ws-clean-second-name           pic x(10).
+
+           01  ws-destroy-record.
+               05  dst-first-slot             pic x(10).
+               05  dst-second-slot            pic x(10).
+
+           01  ws-destroy-name-lengths.
+               05  ws-first-name-len          pic 9(2) usage binary.
+               05  ws-first-term-pos          pic 9(2) usage binary.
+               05  ws-second-name-len         pic 9(2) usage binary.
+               05  ws-second-term-pos         pic 9(2) usage binary.
+
+           01  ws-file-status-group.
+               05  ws-control-status          pic xx.
+               05  ws-customer-status         pic xx.
+               05  ws-audit-status            pic xx.
+               05  ws-report-status           pic xx.
+               05  ws-restart-status          pic xx.
+               05  ws-error-status            pic xx.
+
+           01  ws-flags.
+               05  ws-eof-flag                pic x value "N".
+                   88  ws-eof                 value "Y".
+               05  ws-restart-file-present    pic x value "N".
+                   88  ws-restart-exists      value "Y".
+
+           01  ws-counters.
+               05  ws-record-number           pic 9(9) value zero.
+               05  ws-record-count            pic 9(9) value zero.
+               05  ws-checkpoint-interval     pic 9(5) value 1.
+               05  ws-restart-i               pic 9(5) value zero.
+               05  ws-partition-count         pic 9(3) value 1.
+               05  ws-partition-id            pic 9(3) value zero.
+               05  ws-partition-quotient      pic 9(9) value zero.
+               05  ws-partition-remainder     pic 9(3) value zero.
+               05  ws-high-volume-flag        pic x value "N".
+                   88  ws-high-volume-mode    value "Y".
+
+           01  ws-timestamp                   pic x(21).
+           01  ws-call-status                 pic s9(9).
+
+           01  ws-rpt-header-line.
+               05  filler                     pic x(80)
+                   value "CUSTOMER NAME PROCESSING - SUMMARY REPORT".
+           01  ws-rpt-column-line.
+               05  filler                     pic x(80)
+                   value "  SEQ  FIRST-NAME  SECOND-NAME  COUNT".
+           01  ws-rpt-detail-line.
+               05  rpt-seq                    pic z(8)9.
+               copy "smalldata.cpy"
+                   replacing ==cust-id==      by ==filler==
+                             ==rec-type==     by ==filler==
+                             ==first-name==   by ==rpt-first-name==
+                             ==second-name==  by ==rpt-second-name==.
+               05  filler                     pic x(02) value spaces.
+               05  rpt-running-count          pic zzzzzzzz9.
+               05  filler                     pic x(29) value spaces.
+           01  ws-rpt-total-line.
+               05  filler                     pic x(20)
+                   value "TOTAL RECORDS READ:".
+               05  rpt-total-count            pic zzzzzzzz9.
+               05  filler                     pic x(51) value spaces.
+
            procedure division.
-                call "init" USING a b.
-                call "destroy" USING small-data i.
+           0000-main-logic.
+                perform 1000-initialize.
+                perform 2000-process-records
+                    until ws-eof.
+                perform 3050-reset-restart-on-eof.
+                perform 3000-finalize.
+                goback.
+
+           1000-initialize.
+                perform 1100-read-control-card.
+                perform 1200-read-restart-checkpoint.
+                open input customer-file.
+                if ws-customer-status not = "00"
+                    display "PROG: CANNOT OPEN CUSTOMER-FILE, STATUS="
+                        ws-customer-status
+                    move 16 to return-code
+                    stop run
+                end-if.
+                if ws-restart-exists
+                    open extend audit-file
+                    if ws-audit-status not = "00"
+                        open output audit-file
+                    end-if
+                    if ws-audit-status not = "00"
+                        display "PROG: CANNOT OPEN AUDIT-FILE, STATUS="
+                            ws-audit-status
+                        move 16 to return-code
+                        stop run
+                    end-if
+                    open extend report-file
+                    if ws-report-status not = "00"
+                        open output report-file
+                    end-if
+                    if ws-report-status not = "00"
+                        display "PROG: CANNOT OPEN REPORT-FILE, STATUS="
+                            ws-report-status
+                        move 16 to return-code
+                        stop run
+                    end-if
+                    open extend error-file
+                    if ws-error-status not = "00"
+                        open output error-file
+                    end-if
+                    if ws-error-status not = "00"
+                        display "PROG: CANNOT OPEN ERROR-FILE, STATUS="
+                            ws-error-status
+                        move 16 to return-code
+                        stop run
+                    end-if
+                else
+                    open output audit-file
+                    if ws-audit-status not = "00"
+                        display "PROG: CANNOT OPEN AUDIT-FILE, STATUS="
+                            ws-audit-status
+                        move 16 to return-code
+                        stop run
+                    end-if
+                    open output report-file
+                    if ws-report-status not = "00"
+                        display "PROG: CANNOT OPEN REPORT-FILE, STATUS="
+                            ws-report-status
+                        move 16 to return-code
+                        stop run
+                    end-if
+                    open output error-file
+                    if ws-error-status not = "00"
+                        display "PROG: CANNOT OPEN ERROR-FILE, STATUS="
+                            ws-error-status
+                        move 16 to return-code
+                        stop run
+                    end-if
+                end-if.
+                if not ws-restart-exists
+                    move ws-rpt-header-line to rpt-line
+                    write rpt-line
+                    move ws-rpt-column-line to rpt-line
+                    write rpt-line
+                end-if.
+
+           1100-read-control-card.
+                open input control-file.
+                if ws-control-status not = "00"
+                    display "PROG: CANNOT OPEN CONTROL-FILE, STATUS="
+                        ws-control-status
+                    move 16 to return-code
+                    stop run
+                end-if.
+                read control-file
+                    at end
+                        continue
+                    not at end
+                        move ctl-a to a
+                        move ctl-b to b
+                        move ctl-checkpoint-interval
+                            to ws-checkpoint-interval
+                        move ctl-partition-count
+                            to ws-partition-count
+                        move ctl-partition-id
+                            to ws-partition-id
+                        move ctl-high-volume-flag
+                            to ws-high-volume-flag
+                end-read.
+                close control-file.
+                if ws-checkpoint-interval = zero
+                    move 1 to ws-checkpoint-interval
+                end-if.
+                if ws-partition-count = zero
+                    move 1 to ws-partition-count
+                end-if.
+                if a = zero or b = zero
+                    display "PROG: CONTROL CARD MISSING A/B SIZING"
+                    display "VALUES, ABENDING"
+                    move 16 to return-code
+                    stop run
+                end-if.
+
+           1200-read-restart-checkpoint.
+                open input restart-file.
+                if ws-restart-status = "00"
+                    read restart-file
+                        at end
+                            continue
+                        not at end
+                            move rst-last-i to ws-restart-i
+                            move rst-record-count to ws-record-count
+                            if ws-restart-i not = zero
+                                set ws-restart-exists to true
+                            end-if
+                    end-read
+                    close restart-file
+                end-if.
+
+           2000-process-records.
+                read customer-file into small-data
+                    at end
+                        set ws-eof to true
+                    not at end
+                        perform 2100-handle-record
+                end-read.
+
+           2100-handle-record.
+                add 1 to ws-record-number.
+                if ws-record-number <= ws-restart-i
+                    continue
+                else
+                    if ws-high-volume-mode
+                        divide ws-record-number by ws-partition-count
+                            giving ws-partition-quotient
+                            remainder ws-partition-remainder
+                    end-if
+                    if (not ws-high-volume-mode)
+                       or (ws-partition-remainder = ws-partition-id)
+                        perform 2200-call-init-destroy
+                        perform 2300-write-audit-record
+                        add 1 to ws-record-count
+                        perform 2400-write-report-line
+                        if function mod(ws-record-count
+                                ws-checkpoint-interval) = zero
+                            perform 2500-write-checkpoint
+                        end-if
+                    end-if
+                end-if.
+
+           2200-call-init-destroy.
+                move ws-record-number to i.
+                call "init" using a b.
+                move return-code to ws-call-status.
+                if ws-call-status not = zero
+                    perform 2210-handle-call-failure
+                end-if.
+                perform 2205-build-destroy-record.
+                call "destroy" using ws-destroy-record i.
+                move return-code to ws-call-status.
+                if ws-call-status not = zero
+                    perform 2220-handle-destroy-failure
+                end-if.
+
+           2205-build-destroy-record.
+                move spaces to ws-destroy-record.
+                move function length(function trim(
+                    first-name in small-data)) to ws-first-name-len.
+                if ws-first-name-len = zero
+                    move 1 to ws-first-name-len
+                end-if.
+                if ws-first-name-len > 9
+                    move 9 to ws-first-name-len
+                end-if.
+                move first-name in small-data (1:ws-first-name-len)
+                    to dst-first-slot (1:ws-first-name-len).
+                add 1 ws-first-name-len giving ws-first-term-pos.
+                move x"00" to dst-first-slot (ws-first-term-pos:1).
+                move function length(function trim(
+                    second-name in small-data)) to ws-second-name-len.
+                if ws-second-name-len = zero
+                    move 1 to ws-second-name-len
+                end-if.
+                if ws-second-name-len > 9
+                    move 9 to ws-second-name-len
+                end-if.
+                move second-name in small-data (1:ws-second-name-len)
+                    to dst-second-slot (1:ws-second-name-len).
+                add 1 ws-second-name-len giving ws-second-term-pos.
+                move x"00" to dst-second-slot (ws-second-term-pos:1).
+
+           2210-handle-call-failure.
+                move function current-date to ws-timestamp.
+                move ws-timestamp to err-timestamp.
+                move "init" to err-call-name.
+                move ws-call-status to err-return-code.
+                move cust-id in small-data to err-cust-id.
+                move i to err-i.
+                move "CALL TO init FAILED, ABENDING RUN"
+                    to err-message.
+                write error-record.
+                perform 3010-close-files.
+                move 16 to return-code.
+                stop run.
+
+           2220-handle-destroy-failure.
+                move function current-date to ws-timestamp.
+                move ws-timestamp to err-timestamp.
+                move "destroy" to err-call-name.
+                move ws-call-status to err-return-code.
+                move cust-id in small-data to err-cust-id.
+                move i to err-i.
+                move "CALL TO destroy FAILED, ABENDING RUN"
+                    to err-message.
+                write error-record.
+                perform 3010-close-files.
+                move 16 to return-code.
+                stop run.
+
+           2300-write-audit-record.
+                perform 2600-strip-null-terminators.
+                move function current-date to ws-timestamp.
+                move ws-timestamp to aud-timestamp.
+                move a to aud-a.
+                move b to aud-b.
+                move cust-id in small-data to aud-cust-id.
+                move rec-type in small-data to aud-rec-type.
+                move ws-clean-first-name to aud-first-name.
+                move ws-clean-second-name to aud-second-name.
+                move i to aud-i.
+                move "OK  " to aud-status.
+                write audit-record.
+
+           2400-write-report-line.
+                perform 2600-strip-null-terminators.
+                move spaces to ws-rpt-detail-line.
+                move ws-record-number to rpt-seq.
+                move ws-clean-first-name to rpt-first-name.
+                move ws-clean-second-name to rpt-second-name.
+                move ws-record-count to rpt-running-count.
+                move ws-rpt-detail-line to rpt-line.
+                write rpt-line.
+
+           2500-write-checkpoint.
+                move spaces to restart-record.
+                move i to rst-last-i.
+                move ws-record-count to rst-record-count.
+                open output restart-file.
+                if ws-restart-status not = "00"
+                    display "PROG: CANNOT OPEN RESTART-FILE, STATUS="
+                        ws-restart-status
+                    perform 3010-close-files
+                    move 16 to return-code
+                    stop run
+                end-if.
+                write restart-record.
+                if ws-restart-status not = "00"
+                    display "PROG: CHECKPOINT WRITE FAILED, STATUS="
+                        ws-restart-status
+                    perform 3010-close-files
+                    move 16 to return-code
+                    stop run
+                end-if.
+                close restart-file.
+
+           2600-strip-null-terminators.
+                move first-name in small-data to ws-clean-first-name.
+                move second-name in small-data to ws-clean-second-name.
+                inspect ws-clean-first-name
+                    replacing all x"00" by space.
+                inspect ws-clean-second-name
+                    replacing all x"00" by space.
+
+           3000-finalize.
+                move ws-record-count to rpt-total-count.
+                move ws-rpt-total-line to rpt-line.
+                write rpt-line.
+                perform 3010-close-files.
+
+           3010-close-files.
+                close customer-file.
+                close audit-file.
+                close report-file.
+                close error-file.
+
+           3050-reset-restart-on-eof.
+                move spaces to restart-record.
+                move zero to rst-last-i.
+                move zero to rst-record-count.
+                open output restart-file.
+                if ws-restart-status not = "00"
+                    display "PROG: CANNOT OPEN RESTART-FILE, STATUS="
+                        ws-restart-status
+                    perform 3010-close-files
+                    move 16 to return-code
+                    stop run
+                end-if.
+                write restart-record.
+                if ws-restart-status not = "00"
+                    display "PROG: RESTART RESET WRITE FAILED, STATUS="
+                        ws-restart-status
+                    perform 3010-close-files
+                    move 16 to return-code
+                    stop run
+                end-if.
+                close restart-file.
