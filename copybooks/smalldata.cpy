@@ -0,0 +1,8 @@
+      *> smalldata.cpy
+      *> shared customer name record layout, used by prog and by
+      *> any future audit-log / summary-report program that needs
+      *> to key off the same customer data.
+           05  cust-id                pic 9(9).
+           05  rec-type               pic x(02).
+           05  first-name             pic x(10).
+           05  second-name            pic x(10).
